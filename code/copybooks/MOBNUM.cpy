@@ -0,0 +1,6 @@
+      *> MOBNUM - SHARED MOBILE SUBSCRIBER NUMBER LAYOUT
+      *> COUNTRYCODE IS A TWO-DIGIT E.164 CALLING CODE (SEE THE
+      *> WS-COUNTRYCODE-IS-ASSIGNED TABLE IN DIVISIONEXAMPLE).
+       02 MOBILENUMBER.
+           03 COUNTRYCODE      PIC 99.
+           03 NUM              PIC 9(9).
