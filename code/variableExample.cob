@@ -4,17 +4,619 @@
        Author. Mark Wong.
        DATE-WRITTEN. December 7th 2020.
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SUBSCRIBER-MASTER ASSIGN TO "SUBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-MOBILENUMBER
+               FILE STATUS IS WS-SUBMAST-STATUS.
+
+           SELECT ERROR-REPORT ASSIGN TO "ERRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRRPT-STATUS.
+
+           SELECT CONTROL-CARD ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTLCARD-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+
+           SELECT SUBSCRIBER-REPORT ASSIGN TO "SUBRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBRPT-STATUS.
+
+           SELECT AUDIT-JOURNAL ASSIGN TO "AUDITJRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITJRN-STATUS.
+
+           SELECT SUBSCRIBER-EXTRACT ASSIGN TO "SUBEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBEXTR-STATUS.
+
+           SELECT SUBSCRIBER-TRANSACTIONS ASSIGN TO "SUBTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBTRANS-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SUBSCRIBER-MASTER
+           RECORD CONTAINS 11 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  SUBSCRIBER-RECORD.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==SM-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==SM-COUNTRYCODE==
+               ==NUM==          BY ==SM-NUM==.
+
+       FD  ERROR-REPORT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  ERROR-REPORT-LINE          PIC X(80).
+
+       FD  CONTROL-CARD
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-CARD-RECORD.
+           02  CC-EXPECTED-HASH-TOTAL PIC 9(15).
+           02  CC-CHECKPOINT-INTERVAL PIC 9(4).
+           02  FILLER                PIC X(61).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==CHKPT-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==CHKPT-COUNTRYCODE==
+               ==NUM==          BY ==CHKPT-NUM==.
+           02  CHKPT-RECORD-COUNT     PIC 9(9).
+           02  CHKPT-HASH-TOTAL       PIC 9(15).
+           02  FILLER                 PIC X(45).
+
+       FD  SUBSCRIBER-REPORT
+           REPORT IS SUBSCRIBER-RD.
+
+       FD  AUDIT-JOURNAL
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-JOURNAL-RECORD.
+           02  AJ-TIMESTAMP            PIC X(21).
+           02  AJ-OPERATION-CODE       PIC X(1).
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==AJ-OLD-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==AJ-OLD-COUNTRYCODE==
+               ==NUM==          BY ==AJ-OLD-NUM==.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==AJ-NEW-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==AJ-NEW-COUNTRYCODE==
+               ==NUM==          BY ==AJ-NEW-NUM==.
+           02  FILLER                 PIC X(36).
+
+       FD  SUBSCRIBER-EXTRACT
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  SUBSCRIBER-EXTRACT-RECORD.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==SE-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==SE-COUNTRYCODE==
+               ==NUM==          BY ==SE-NUM==.
+           02  SE-RUN-DATE             PIC 9(8).
+           02  FILLER                  PIC X(61).
+
+       FD  SUBSCRIBER-TRANSACTIONS
+           RECORD CONTAINS 80 CHARACTERS
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           02  TR-OPERATION-CODE       PIC X(1).
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==TR-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==TR-COUNTRYCODE==
+               ==NUM==          BY ==TR-NUM==.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==TR-NEW-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==TR-NEW-COUNTRYCODE==
+               ==NUM==          BY ==TR-NEW-NUM==.
+           02  FILLER                  PIC X(57).
+
        WORKING-STORAGE SECTION.
            01 MYVAR     PIC X(30)     VALUE   "TENET".
-           01 VAR1      PIC 9         VALUE   ZEROS.
-           01 VAR2      PIC 9         VALUE   ZEROS.
-           01 SUM       PIC 99        VALUE   0.
-           01 MOBILENUMBER.
-               02 COUNTRYCODE      PIC 99.
-               02 NUM           PIC 9(9).            
+           01 VAR1      PIC 9(9)      VALUE   ZEROS.
+           01 VAR2      PIC 9(15)     VALUE   ZEROS.
+           01 WS-SUM    PIC 9(15)     VALUE   ZEROS.
+           01 MOBILENUMBER-AREA.
+               COPY MOBNUM.
+
+           01 WS-SUBMAST-STATUS        PIC X(2)  VALUE "00".
+               88 WS-SUBMAST-OK             VALUE "00".
+               88 WS-SUBMAST-EOF             VALUE "10".
+               88 WS-SUBMAST-NOT-FOUND       VALUE "23".
+               88 WS-SUBMAST-DUPLICATE       VALUE "22".
+               88 WS-SUBMAST-FILE-NOT-FOUND  VALUE "35".
+
+           01 WS-ERRRPT-STATUS        PIC X(2)  VALUE "00".
+               88 WS-ERRRPT-OK              VALUE "00".
+
+           01 WS-CTLCARD-STATUS       PIC X(2)  VALUE "00".
+               88 WS-CTLCARD-OK             VALUE "00".
+
+           01 WS-CHKPT-STATUS         PIC X(2)  VALUE "00".
+               88 WS-CHKPT-OK               VALUE "00".
+               88 WS-CHKPT-EOF               VALUE "10".
+               88 WS-CHKPT-FILE-NOT-FOUND    VALUE "35".
+
+           01 WS-SUBRPT-STATUS        PIC X(2)  VALUE "00".
+               88 WS-SUBRPT-OK              VALUE "00".
+
+           01 WS-AUDITJRN-STATUS      PIC X(2)  VALUE "00".
+               88 WS-AUDITJRN-OK            VALUE "00".
+               88 WS-AUDITJRN-FILE-NOT-FOUND VALUE "35".
+
+           01 WS-SUBEXTR-STATUS       PIC X(2)  VALUE "00".
+               88 WS-SUBEXTR-OK             VALUE "00".
+
+           01 WS-SUBTRANS-STATUS      PIC X(2)  VALUE "00".
+               88 WS-SUBTRANS-OK             VALUE "00".
+               88 WS-SUBTRANS-EOF             VALUE "10".
+               88 WS-SUBTRANS-FILE-NOT-FOUND  VALUE "35".
+
+           01 WS-AUDIT-OPERATION-CODE PIC X(1)  VALUE SPACES.
+           01 WS-AUDIT-OLD-MOBILENUMBER-AREA.
+               COPY MOBNUM REPLACING
+                   ==MOBILENUMBER== BY ==WS-AUDIT-OLD-MOBILENUMBER==
+                   ==COUNTRYCODE==  BY ==WS-AUDIT-OLD-COUNTRYCODE==
+                   ==NUM==          BY ==WS-AUDIT-OLD-NUM==.
+           01 WS-AUDIT-NEW-MOBILENUMBER-AREA.
+               COPY MOBNUM REPLACING
+                   ==MOBILENUMBER== BY ==WS-AUDIT-NEW-MOBILENUMBER==
+                   ==COUNTRYCODE==  BY ==WS-AUDIT-NEW-COUNTRYCODE==
+                   ==NUM==          BY ==WS-AUDIT-NEW-NUM==.
+
+           01 WS-RUN-DATE             PIC 9(8)  VALUE ZEROS.
+
+           01 WS-RESTART-MOBILENUMBER-AREA.
+               COPY MOBNUM REPLACING
+                   ==MOBILENUMBER== BY ==WS-RESTART-MOBILENUMBER==
+                   ==COUNTRYCODE==  BY ==WS-RESTART-COUNTRYCODE==
+                   ==NUM==          BY ==WS-RESTART-NUM==.
+           01 WS-RESTART-COUNT        PIC 9(9)  VALUE ZEROS.
+           01 WS-RESTART-HASH-TOTAL   PIC 9(15) VALUE ZEROS.
+           01 WS-RESTART-SWITCH       PIC X(1)  VALUE "N".
+               88 WS-RESTART-MODE-ON        VALUE "Y".
+               88 WS-RESTART-MODE-OFF       VALUE "N".
+           01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE ZEROS.
+
+           01 WS-EXPECTED-HASH-TOTAL  PIC 9(15) VALUE ZEROS.
+           01 WS-CHECKPOINT-INTERVAL  PIC 9(4)  VALUE 0100.
+           01 WS-RECORD-COUNT         PIC 9(9)  VALUE ZEROS.
+           01 WS-DETAIL-COUNT         PIC 9(9)  VALUE ZEROS.
+           01 WS-BALANCE-FLAG         PIC X(1)  VALUE "N".
+               88 WS-RUN-IS-BALANCED        VALUE "N".
+               88 WS-RUN-IS-OUT-OF-BALANCE  VALUE "Y".
+
+           01 WS-VALID-COUNTRYCODE    PIC 99    VALUE ZEROS.
+               88 WS-COUNTRYCODE-IS-ASSIGNED  VALUES
+                   01, 07, 20, 27, 30, 31, 32, 33, 34, 36,
+                   39, 40, 41, 43, 44, 45, 46, 47, 48, 49,
+                   51, 52, 53, 54, 55, 56, 57, 58, 60, 61,
+                   62, 63, 64, 65, 66, 81, 82, 84, 86, 90,
+                   91, 92, 93, 94, 95, 98.
        LINKAGE SECTION.
-       REPORT SECTION.       
-       PROCEDURE DIVISION.
\ No newline at end of file
+       01  LS-REQUEST-AREA.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==LS-REQUEST-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==LS-REQUEST-COUNTRYCODE==
+               ==NUM==          BY ==LS-REQUEST-NUM==.
+
+       01  LS-RETURN-CODE              PIC 9(2).
+           88  LS-SUBSCRIBER-FOUND          VALUE 00.
+           88  LS-SUBSCRIBER-NOT-FOUND      VALUE 04.
+           88  LS-SUBSCRIBER-MASTER-UNAVAILABLE VALUE 08.
+
+       01  LS-MATCHED-RECORD.
+           COPY MOBNUM REPLACING
+               ==MOBILENUMBER== BY ==LS-MATCHED-MOBILENUMBER==
+               ==COUNTRYCODE==  BY ==LS-MATCHED-COUNTRYCODE==
+               ==NUM==          BY ==LS-MATCHED-NUM==.
+
+       REPORT SECTION.
+       RD  SUBSCRIBER-RD
+           CONTROLS ARE FINAL
+           PAGE LIMIT IS 60 LINES
+           HEADING 1
+           FIRST DETAIL 4
+           LAST DETAIL 55
+           FOOTING 58.
+
+       01  SUBSCRIBER-RD-PAGE-HEADING TYPE PAGE HEADING.
+           02  LINE 1.
+               03  COLUMN 1   PIC X(25) VALUE "SUBSCRIBER MASTER LISTING".
+               03  COLUMN 50  PIC X(9)  VALUE "RUN DATE:".
+               03  COLUMN 60  PIC 9(8)  SOURCE WS-RUN-DATE.
+           02  LINE 3.
+               03  COLUMN 1   PIC X(12) VALUE "COUNTRY CODE".
+               03  COLUMN 20  PIC X(6)  VALUE "NUMBER".
+
+       01  SUBSCRIBER-RD-DETAIL TYPE DETAIL LINE PLUS 1.
+           02  COLUMN 1   PIC 99    SOURCE SM-COUNTRYCODE.
+           02  COLUMN 20  PIC 9(9)  SOURCE SM-NUM.
+
+       01  TYPE CONTROL FOOTING FINAL.
+           02  LINE PLUS 2.
+               03  COLUMN 1   PIC X(25) VALUE "TOTAL SUBSCRIBERS LISTED:".
+               03  COLUMN 30  PIC ZZZZZZZZ9 SOURCE WS-DETAIL-COUNT.
+
+       PROCEDURE DIVISION USING OPTIONAL LS-REQUEST-AREA
+                                 OPTIONAL LS-RETURN-CODE
+                                 OPTIONAL LS-MATCHED-RECORD.
+
+       0000-MAIN-PROCESS.
+           IF ADDRESS OF LS-REQUEST-AREA NOT = NULL
+               PERFORM 0010-CALLABLE-SUBSCRIBER-LOOKUP
+               GOBACK
+           END-IF
+           PERFORM 1000-OPEN-SUBSCRIBER-MASTER
+           PERFORM 1010-OPEN-ERROR-REPORT
+           PERFORM 1015-OPEN-AUDIT-JOURNAL
+           PERFORM 1020-READ-CONTROL-CARD
+           PERFORM 1030-CHECK-RESTART
+      *> transactions already applied (and journaled) by the run that
+      *> left today's checkpoint behind must not be re-applied when
+      *> that same run is resubmitted after a mid-run abend.
+           IF WS-RESTART-MODE-OFF
+               PERFORM 3500-PROCESS-TRANSACTIONS
+           END-IF
+           PERFORM 1040-OPEN-SUBSCRIBER-REPORT
+           PERFORM 1045-OPEN-SUBSCRIBER-EXTRACT
+           PERFORM 3000-PROCESS-SUBSCRIBER-FILE
+           PERFORM 9000-CONTROL-TOTALS-BALANCING
+           PERFORM 1900-CLOSE-SUBSCRIBER-MASTER
+           PERFORM 1910-CLOSE-ERROR-REPORT
+           PERFORM 1920-CLOSE-CHECKPOINT-FILE
+           PERFORM 1930-CLOSE-SUBSCRIBER-REPORT
+           PERFORM 1940-CLOSE-AUDIT-JOURNAL
+           PERFORM 1950-CLOSE-SUBSCRIBER-EXTRACT
+           STOP RUN.
+
+       0010-CALLABLE-SUBSCRIBER-LOOKUP.
+           OPEN INPUT SUBSCRIBER-MASTER
+           IF NOT WS-SUBMAST-OK
+               SET LS-SUBSCRIBER-MASTER-UNAVAILABLE TO TRUE
+           ELSE
+               MOVE LS-REQUEST-COUNTRYCODE TO SM-COUNTRYCODE
+               MOVE LS-REQUEST-NUM TO SM-NUM
+               READ SUBSCRIBER-MASTER
+                   INVALID KEY
+                       SET LS-SUBSCRIBER-NOT-FOUND TO TRUE
+                   NOT INVALID KEY
+                       MOVE SM-MOBILENUMBER TO LS-MATCHED-MOBILENUMBER
+                       SET LS-SUBSCRIBER-FOUND TO TRUE
+               END-READ
+               CLOSE SUBSCRIBER-MASTER
+           END-IF.
+
+       1000-OPEN-SUBSCRIBER-MASTER.
+           OPEN I-O SUBSCRIBER-MASTER
+           IF WS-SUBMAST-FILE-NOT-FOUND
+               OPEN OUTPUT SUBSCRIBER-MASTER
+               CLOSE SUBSCRIBER-MASTER
+               OPEN I-O SUBSCRIBER-MASTER
+           END-IF.
+
+       1010-OPEN-ERROR-REPORT.
+           OPEN OUTPUT ERROR-REPORT
+           IF NOT WS-ERRRPT-OK
+               DISPLAY "OPEN-ERROR-REPORT: OPEN FAILED - STATUS " WS-ERRRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1015-OPEN-AUDIT-JOURNAL.
+           OPEN EXTEND AUDIT-JOURNAL
+           IF WS-AUDITJRN-FILE-NOT-FOUND
+               OPEN OUTPUT AUDIT-JOURNAL
+           END-IF
+           IF NOT WS-AUDITJRN-OK
+               DISPLAY "OPEN-AUDIT-JOURNAL: OPEN FAILED - STATUS " WS-AUDITJRN-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1020-READ-CONTROL-CARD.
+           OPEN INPUT CONTROL-CARD
+           IF WS-CTLCARD-OK
+               READ CONTROL-CARD
+                   AT END
+                       DISPLAY "CONTROL-CARD: NO CONTROL CARD SUPPLIED"
+                   NOT AT END
+                       MOVE CC-EXPECTED-HASH-TOTAL TO WS-EXPECTED-HASH-TOTAL
+                       MOVE CC-CHECKPOINT-INTERVAL TO WS-CHECKPOINT-INTERVAL
+               END-READ
+               CLOSE CONTROL-CARD
+           END-IF.
+
+       1030-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHKPT-OK
+               PERFORM UNTIL WS-CHKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CHKPT-COUNTRYCODE TO WS-RESTART-COUNTRYCODE
+                           MOVE CHKPT-NUM TO WS-RESTART-NUM
+                           MOVE CHKPT-RECORD-COUNT TO WS-RESTART-COUNT
+                           MOVE CHKPT-HASH-TOTAL TO WS-RESTART-HASH-TOTAL
+                           SET WS-RESTART-MODE-ON TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-MODE-ON
+               DISPLAY "RESTART - RESUMING AFTER MOBILENUMBER "
+                   WS-RESTART-COUNTRYCODE "-" WS-RESTART-NUM
+               MOVE WS-RESTART-COUNT TO WS-RECORD-COUNT
+               MOVE WS-RESTART-COUNT TO VAR1
+               MOVE WS-RESTART-HASH-TOTAL TO VAR2
+           END-IF
+           OPEN EXTEND CHECKPOINT-FILE
+           IF WS-CHKPT-FILE-NOT-FOUND
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+       1040-OPEN-SUBSCRIBER-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT SUBSCRIBER-REPORT
+           IF NOT WS-SUBRPT-OK
+               DISPLAY "OPEN-SUBSCRIBER-REPORT: OPEN FAILED - STATUS " WS-SUBRPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           INITIATE SUBSCRIBER-RD.
+
+       1045-OPEN-SUBSCRIBER-EXTRACT.
+           OPEN OUTPUT SUBSCRIBER-EXTRACT
+           IF NOT WS-SUBEXTR-OK
+               DISPLAY "OPEN-SUBSCRIBER-EXTRACT: OPEN FAILED - STATUS " WS-SUBEXTR-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1900-CLOSE-SUBSCRIBER-MASTER.
+           CLOSE SUBSCRIBER-MASTER.
+
+       1910-CLOSE-ERROR-REPORT.
+           CLOSE ERROR-REPORT.
+
+       1920-CLOSE-CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE
+      *> 3000-PROCESS-SUBSCRIBER-FILE only reaches this close after
+      *> driving SUBSCRIBER-MASTER to EOF, so getting here means the
+      *> run completed a full pass rather than aborting mid-run.
+      *> Reopening OUTPUT truncates CHKPT so the next invocation
+      *> starts a fresh pass instead of resuming from tonight's key.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       1930-CLOSE-SUBSCRIBER-REPORT.
+           TERMINATE SUBSCRIBER-RD
+           CLOSE SUBSCRIBER-REPORT.
+
+       1940-CLOSE-AUDIT-JOURNAL.
+           CLOSE AUDIT-JOURNAL.
+
+       1950-CLOSE-SUBSCRIBER-EXTRACT.
+           CLOSE SUBSCRIBER-EXTRACT.
+
+       3500-PROCESS-TRANSACTIONS.
+           OPEN INPUT SUBSCRIBER-TRANSACTIONS
+           IF WS-SUBTRANS-OK
+               PERFORM UNTIL WS-SUBTRANS-EOF
+                   READ SUBSCRIBER-TRANSACTIONS
+                       AT END
+                           SET WS-SUBTRANS-EOF TO TRUE
+                       NOT AT END
+                           PERFORM 3510-APPLY-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE SUBSCRIBER-TRANSACTIONS
+           ELSE
+               DISPLAY "PROCESS-TRANSACTIONS: TRANSACTION FILE NOT AVAILABLE - STATUS "
+                   WS-SUBTRANS-STATUS
+           END-IF.
+
+       3510-APPLY-TRANSACTION.
+           MOVE TR-MOBILENUMBER TO MOBILENUMBER
+           PERFORM 2000-VALIDATE-COUNTRYCODE
+           IF NOT WS-COUNTRYCODE-IS-ASSIGNED
+               PERFORM 2900-WRITE-ERROR-REPORT-LINE
+           ELSE
+               EVALUATE TR-OPERATION-CODE
+                   WHEN "A"
+                       PERFORM 8100-ADD-SUBSCRIBER-RECORD
+                       PERFORM 8110-LOOKUP-SUBSCRIBER-RECORD
+                   WHEN "R"
+                       PERFORM 8120-REWRITE-SUBSCRIBER-RECORD
+                   WHEN "D"
+                       PERFORM 8130-DELETE-SUBSCRIBER-RECORD
+                   WHEN "C"
+                       PERFORM 8130-DELETE-SUBSCRIBER-RECORD
+                       MOVE TR-NEW-MOBILENUMBER TO MOBILENUMBER
+                       PERFORM 2000-VALIDATE-COUNTRYCODE
+                       IF WS-COUNTRYCODE-IS-ASSIGNED
+                           PERFORM 8100-ADD-SUBSCRIBER-RECORD
+                       ELSE
+                           PERFORM 2900-WRITE-ERROR-REPORT-LINE
+                       END-IF
+                   WHEN OTHER
+                       PERFORM 2900-WRITE-ERROR-REPORT-LINE
+               END-EVALUATE
+           END-IF.
+
+       3000-PROCESS-SUBSCRIBER-FILE.
+           IF WS-RESTART-MODE-ON
+               MOVE WS-RESTART-MOBILENUMBER TO SM-MOBILENUMBER
+               START SUBSCRIBER-MASTER KEY IS GREATER THAN SM-MOBILENUMBER
+                   INVALID KEY
+                       SET WS-SUBMAST-EOF TO TRUE
+               END-START
+           ELSE
+               MOVE ZEROS TO SM-MOBILENUMBER
+               START SUBSCRIBER-MASTER KEY IS NOT LESS THAN SM-MOBILENUMBER
+                   INVALID KEY
+                       SET WS-SUBMAST-EOF TO TRUE
+               END-START
+           END-IF
+           PERFORM UNTIL WS-SUBMAST-EOF
+               READ SUBSCRIBER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-SUBMAST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 4000-ACCUMULATE-CONTROL-TOTALS
+                       GENERATE SUBSCRIBER-RD-DETAIL
+                       PERFORM 4100-WRITE-SUBSCRIBER-EXTRACT
+                       PERFORM 5000-CHECKPOINT-IF-DUE
+               END-READ
+           END-PERFORM.
+
+       4000-ACCUMULATE-CONTROL-TOTALS.
+           ADD 1 TO VAR1
+           ADD SM-NUM TO VAR2
+           ADD 1 TO WS-RECORD-COUNT
+           ADD 1 TO WS-DETAIL-COUNT.
+
+       4100-WRITE-SUBSCRIBER-EXTRACT.
+           MOVE SM-MOBILENUMBER TO SE-MOBILENUMBER
+           MOVE WS-RUN-DATE TO SE-RUN-DATE
+           WRITE SUBSCRIBER-EXTRACT-RECORD.
+
+       5000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 5100-WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       5100-WRITE-CHECKPOINT-RECORD.
+           MOVE SM-COUNTRYCODE TO CHKPT-COUNTRYCODE
+           MOVE SM-NUM TO CHKPT-NUM
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE VAR2 TO CHKPT-HASH-TOTAL
+           WRITE CHECKPOINT-RECORD.
+
+       6000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AJ-TIMESTAMP
+           MOVE WS-AUDIT-OPERATION-CODE TO AJ-OPERATION-CODE
+           MOVE WS-AUDIT-OLD-MOBILENUMBER TO AJ-OLD-MOBILENUMBER
+           MOVE WS-AUDIT-NEW-MOBILENUMBER TO AJ-NEW-MOBILENUMBER
+           WRITE AUDIT-JOURNAL-RECORD.
+
+       9000-CONTROL-TOTALS-BALANCING.
+           MOVE VAR2 TO WS-SUM
+           DISPLAY "CONTROL TOTAL - RECORDS PROCESSED: " VAR1
+           DISPLAY "CONTROL TOTAL - HASH TOTAL (NUM)  : " WS-SUM
+           IF WS-SUM = WS-EXPECTED-HASH-TOTAL
+               SET WS-RUN-IS-BALANCED TO TRUE
+               DISPLAY "CONTROL TOTAL - RUN BALANCED"
+           ELSE
+               SET WS-RUN-IS-OUT-OF-BALANCE TO TRUE
+               DISPLAY "CONTROL TOTAL - RUN OUT OF BALANCE - EXPECTED "
+                   WS-EXPECTED-HASH-TOTAL " GOT " WS-SUM
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+
+       2000-VALIDATE-COUNTRYCODE.
+           MOVE COUNTRYCODE TO WS-VALID-COUNTRYCODE.
+
+       2900-WRITE-ERROR-REPORT-LINE.
+           MOVE SPACES TO ERROR-REPORT-LINE
+           STRING "INVALID COUNTRY CODE - MOBILENUMBER REJECTED: "
+                   COUNTRYCODE DELIMITED BY SIZE
+                   "-" DELIMITED BY SIZE
+                   NUM DELIMITED BY SIZE
+                   INTO ERROR-REPORT-LINE
+           END-STRING
+           WRITE ERROR-REPORT-LINE.
+
+       2910-WRITE-SUBMAST-ERROR-REPORT-LINE.
+           MOVE SPACES TO ERROR-REPORT-LINE
+           EVALUATE TRUE
+               WHEN WS-SUBMAST-DUPLICATE
+                   STRING "SUBSCRIBER MASTER REJECT - DUPLICATE MOBILENUMBER: "
+                           DELIMITED BY SIZE
+                           COUNTRYCODE DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           NUM DELIMITED BY SIZE
+                           INTO ERROR-REPORT-LINE
+                   END-STRING
+               WHEN WS-SUBMAST-NOT-FOUND
+                   STRING "SUBSCRIBER MASTER REJECT - NOT FOUND MOBILENUMBER: "
+                           DELIMITED BY SIZE
+                           COUNTRYCODE DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           NUM DELIMITED BY SIZE
+                           INTO ERROR-REPORT-LINE
+                   END-STRING
+               WHEN OTHER
+                   STRING "SUBSCRIBER MASTER REJECT - STATUS " DELIMITED BY SIZE
+                           WS-SUBMAST-STATUS DELIMITED BY SIZE
+                           " MOBILENUMBER: " DELIMITED BY SIZE
+                           COUNTRYCODE DELIMITED BY SIZE
+                           "-" DELIMITED BY SIZE
+                           NUM DELIMITED BY SIZE
+                           INTO ERROR-REPORT-LINE
+                   END-STRING
+           END-EVALUATE
+           WRITE ERROR-REPORT-LINE.
+
+       8100-ADD-SUBSCRIBER-RECORD.
+           MOVE COUNTRYCODE TO SM-COUNTRYCODE
+           MOVE NUM TO SM-NUM
+           WRITE SUBSCRIBER-RECORD
+               INVALID KEY
+                   PERFORM 2910-WRITE-SUBMAST-ERROR-REPORT-LINE
+               NOT INVALID KEY
+                   MOVE ZEROS TO WS-AUDIT-OLD-MOBILENUMBER
+                   MOVE SM-MOBILENUMBER TO WS-AUDIT-NEW-MOBILENUMBER
+                   MOVE "A" TO WS-AUDIT-OPERATION-CODE
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       8110-LOOKUP-SUBSCRIBER-RECORD.
+           MOVE COUNTRYCODE TO SM-COUNTRYCODE
+           MOVE NUM TO SM-NUM
+           READ SUBSCRIBER-MASTER
+               INVALID KEY
+                   PERFORM 2910-WRITE-SUBMAST-ERROR-REPORT-LINE
+               NOT INVALID KEY
+                   MOVE SM-COUNTRYCODE TO COUNTRYCODE
+                   MOVE SM-NUM TO NUM
+           END-READ.
+
+       8120-REWRITE-SUBSCRIBER-RECORD.
+           MOVE COUNTRYCODE TO SM-COUNTRYCODE
+           MOVE NUM TO SM-NUM
+           MOVE SM-MOBILENUMBER TO WS-AUDIT-OLD-MOBILENUMBER
+           REWRITE SUBSCRIBER-RECORD
+               INVALID KEY
+                   PERFORM 2910-WRITE-SUBMAST-ERROR-REPORT-LINE
+               NOT INVALID KEY
+                   MOVE SM-MOBILENUMBER TO WS-AUDIT-NEW-MOBILENUMBER
+                   MOVE "C" TO WS-AUDIT-OPERATION-CODE
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+           END-REWRITE.
+
+       8130-DELETE-SUBSCRIBER-RECORD.
+           MOVE COUNTRYCODE TO SM-COUNTRYCODE
+           MOVE NUM TO SM-NUM
+           MOVE SM-MOBILENUMBER TO WS-AUDIT-OLD-MOBILENUMBER
+           DELETE SUBSCRIBER-MASTER
+               INVALID KEY
+                   PERFORM 2910-WRITE-SUBMAST-ERROR-REPORT-LINE
+               NOT INVALID KEY
+                   MOVE ZEROS TO WS-AUDIT-NEW-MOBILENUMBER
+                   MOVE "D" TO WS-AUDIT-OPERATION-CODE
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+           END-DELETE.
