@@ -0,0 +1,87 @@
+//DIVEXMPL JOB (ACCTNO),'DIVISION EXAMPLE',CLASS=A,MSGCLASS=X,
+//             REGION=0M,TIME=1440
+//*--------------------------------------------------------------*
+//* DIVEXMPL - NIGHTLY SUBSCRIBER MASTER MAINTENANCE/REPORTING    *
+//*                                                                *
+//* COMPILES AND LINKS DIVISIONEXAMPLE, THEN RUNS IT AGAINST THE  *
+//* SUBSCRIBER MASTER.  THE PROGRAM CHECKPOINTS ITSELF EVERY      *
+//* WS-CHECKPOINT-INTERVAL RECORDS (CHKPT DD) AND DETECTS A PRIOR *
+//* CHECKPOINT ON ITS OWN AT START-UP, SO RESUBMITTING THIS SAME  *
+//* JOB AFTER A MID-RUN ABEND RESUMES WHERE IT LEFT OFF. ON A     *
+//* CLEAN FINISH THE PROGRAM ITSELF CLEARS CHKPT SO THE NEXT      *
+//* NIGHT'S FULL JOB STARTS A FRESH PASS.                         *
+//*                                                                *
+//* TO SKIP THE RECOMPILE/RELINK AND RESTART DIRECTLY AT EXEC1,   *
+//* RESUBMIT WITH RESTART=EXEC1 ON THE JOB STATEMENT:             *
+//*   //DIVEXMPL JOB (ACCTNO),'DIVISION EXAMPLE',CLASS=A,          *
+//*   //         MSGCLASS=X,RESTART=EXEC1                         *
+//* RESTART=EXEC1 ALSO SKIPS DEFMAST AND CLEANEXT BELOW, WHICH IS *
+//* WHAT WE WANT ON A MID-RUN RESUBMISSION: THE VSAM MASTER       *
+//* ALREADY EXISTS AND SUBEXTR SHOULD KEEP ACCUMULATING THIS      *
+//* RUN'S EXTRACT RATHER THAN BE WIPED PARTWAY THROUGH.           *
+//*--------------------------------------------------------------*
+//COMPILE  EXEC PGM=IGYCRCTL,PARM='LIB,OBJECT,RENT,APOST'
+//STEPLIB  DD   DSN=SYS1.COMPILER.SIGYCOMP,DISP=SHR
+//SYSIN    DD   DSN=&SYSUID..DIVEXMPL.SOURCE,DISP=SHR
+//SYSLIB   DD   DSN=&SYSUID..DIVEXMPL.COPYLIB,DISP=SHR
+//SYSLIN   DD   DSN=&&OBJSET,DISP=(MOD,PASS),UNIT=SYSDA,
+//             SPACE=(CYL,(1,1))
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT2   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT3   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT4   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT5   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT6   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//SYSUT7   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//LKED     EXEC PGM=IEWL,PARM='LIST,MAP',COND=(5,LT,COMPILE)
+//SYSLIN   DD   DSN=&&OBJSET,DISP=(OLD,DELETE)
+//SYSLMOD  DD   DSN=&SYSUID..DIVEXMPL.LOADLIB(DIVEXMPL),DISP=SHR
+//SYSPRINT DD   SYSOUT=*
+//SYSUT1   DD   UNIT=SYSDA,SPACE=(CYL,(1,1))
+//*
+//DEFMAST  EXEC PGM=IDCAMS,COND=(5,LT,LKED)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.SUBSCRIBER.MASTER)     -
+         INDEXED                                    -
+         KEYS(11 0)                                 -
+         RECORDSIZE(11 11)                          -
+         TRACKS(10 10)                               -
+         FREESPACE(10 10)                            -
+         SHAREOPTIONS(2 3))                           -
+         DATA  (NAME(PROD.SUBSCRIBER.MASTER.DATA))   -
+         INDEX (NAME(PROD.SUBSCRIBER.MASTER.INDEX))
+  IF LASTCC = 12 THEN SET MAXCC = 0
+/*
+//*
+//CLEANEXT EXEC PGM=IEFBR14,COND=(5,LT,LKED)
+//SUBEXTR  DD   DSN=PROD.DIVEXMPL.SUBEXTR,DISP=(MOD,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,0)
+//*
+//EXEC1    EXEC PGM=DIVEXMPL,COND=((5,LT,COMPILE),(5,LT,LKED),
+//             (5,LT,DEFMAST),(5,LT,CLEANEXT))
+//STEPLIB  DD   DSN=&SYSUID..DIVEXMPL.LOADLIB,DISP=SHR
+//SUBMAST  DD   DSN=PROD.SUBSCRIBER.MASTER,DISP=SHR
+//CTLCARD  DD   *
+0000000000123450050
+/*
+//SUBTRANS DD   *
+A3400001234500000000000
+/*
+//CHKPT    DD   DSN=PROD.DIVEXMPL.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ERRRPT   DD   SYSOUT=*
+//SUBRPT   DD   SYSOUT=*
+//*        SUBEXTR IS DELETED BY CLEANEXT ABOVE ON EVERY NON-RESTART
+//*        SUBMISSION, SO MOD HERE ALWAYS ALLOCATES A FRESH DATASET -
+//*        A CLEAN SNAPSHOT, NOT AN ACCUMULATING FILE LIKE CHKPT.
+//SUBEXTR  DD   DSN=PROD.DIVEXMPL.SUBEXTR,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDITJRN DD   DSN=PROD.DIVEXMPL.AUDITJRN,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(TRK,(25,25),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
